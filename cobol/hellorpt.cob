@@ -0,0 +1,292 @@
+      * Daily/weekly summary reporting off the HELLOLOG audit log
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. hellorpt.
+       AUTHOR. Michael Hendren.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HELLO-LOG-FILE ASSIGN TO "HELLOLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Log-File-Status.
+
+           SELECT SORT-WORK-FILE ASSIGN TO "SORTWK01".
+
+           SELECT HELLO-SRT-FILE ASSIGN TO "HELLOSRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Srt-File-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HELLO-LOG-FILE.
+       COPY WSAUDIT.
+
+       SD  SORT-WORK-FILE.
+       COPY WSAUDIT
+           REPLACING ==Audit-Record==   BY ==Srt-Work-Record==
+                     ==Audit-Pgm-Name== BY ==Srt-Pgm-Name==
+                     ==Audit-Msg-Text== BY ==Srt-Msg-Text==
+                     ==Audit-Run-Date== BY ==Srt-Run-Date==
+                     ==Audit-Run-Time== BY ==Srt-Run-Time==.
+
+       FD  HELLO-SRT-FILE.
+       COPY WSAUDIT
+           REPLACING ==Audit-Record==   BY ==Srt-Out-Record==
+                     ==Audit-Pgm-Name== BY ==Srt-Out-Pgm-Name==
+                     ==Audit-Msg-Text== BY ==Srt-Out-Msg-Text==
+                     ==Audit-Run-Date== BY ==Srt-Out-Run-Date==
+                     ==Audit-Run-Time== BY ==Srt-Out-Run-Time==.
+
+       WORKING-STORAGE SECTION.
+       01 WS-Log-File-Status PIC X(02).
+          88 WS-Log-File-OK VALUE "00".
+          88 WS-Log-File-NOT-FOUND VALUE "35".
+
+       01 WS-Srt-File-Status PIC X(02).
+          88 WS-Srt-File-OK VALUE "00".
+
+       01 WS-Eof-Switch PIC X(01) VALUE "N".
+          88 WS-Eof VALUE "Y".
+
+       01 WS-Entry-Found-Switch PIC X(01) VALUE "N".
+          88 WS-Entry-Found VALUE "Y".
+
+       COPY WSAUDIT
+           REPLACING ==Audit-Record==   BY ==WS-Rpt-Record==
+                     ==Audit-Pgm-Name== BY ==WS-Rpt-Pgm-Name==
+                     ==Audit-Msg-Text== BY ==WS-Rpt-Msg-Text==
+                     ==Audit-Run-Date== BY ==WS-Rpt-Run-Date==
+                     ==Audit-Run-Time== BY ==WS-Rpt-Run-Time==.
+
+       01 WS-Day-Count-Table.
+          05 WS-Day-Entry OCCURS 366 TIMES.
+             10 WS-Day-Date PIC 9(08).
+             10 WS-Day-Run-Count PIC 9(05) COMP.
+             10 WS-Day-First-Time PIC X(08).
+             10 WS-Day-Last-Time PIC X(08).
+
+       01 WS-Table-Index PIC 9(04) VALUE ZERO.
+          88 WS-Day-Table-Full VALUE 366.
+       01 WS-Search-Index PIC 9(04) VALUE ZERO.
+       01 WS-Check-Date PIC 9(08) VALUE ZERO.
+       01 WS-Min-Date PIC 9(08) VALUE ZERO.
+       01 WS-Max-Date PIC 9(08) VALUE ZERO.
+       01 WS-Total-Runs PIC 9(07) COMP VALUE ZERO.
+       01 WS-Gap-Count PIC 9(05) COMP VALUE ZERO.
+       01 WS-Scan-Integer PIC S9(09) COMP VALUE ZERO.
+       01 WS-Max-Integer PIC S9(09) COMP VALUE ZERO.
+
+       01 WS-Return-Code PIC S9(04) COMP VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCESS.
+
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           IF WS-Return-Code = ZERO
+               PERFORM 2000-PROCESS-LOG THRU 2000-EXIT
+               PERFORM 3000-FIND-GAPS THRU 3000-EXIT
+               PERFORM 4000-PRINT-REPORT THRU 4000-EXIT
+           END-IF.
+           GO TO 9999-END-PROGRAM.
+
+       1000-INITIALIZE.
+
+           OPEN INPUT HELLO-LOG-FILE.
+           IF WS-Log-File-NOT-FOUND
+               DISPLAY "HELLORPT: HELLOLOG NOT FOUND"
+               MOVE 8 TO WS-Return-Code
+               GO TO 1000-EXIT
+           END-IF.
+           IF NOT WS-Log-File-OK
+               DISPLAY "HELLORPT: HELLOLOG OPEN FAILED STATUS "
+                   WS-Log-File-Status
+               IF 20 > WS-Return-Code
+                   MOVE 20 TO WS-Return-Code
+               END-IF
+               GO TO 1000-EXIT
+           END-IF.
+           CLOSE HELLO-LOG-FILE.
+
+           SORT SORT-WORK-FILE ON ASCENDING KEY Srt-Run-Date
+               USING HELLO-LOG-FILE
+               GIVING HELLO-SRT-FILE.
+
+           OPEN INPUT HELLO-SRT-FILE.
+           IF NOT WS-Srt-File-OK
+               DISPLAY "HELLORPT: HELLOSRT OPEN FAILED STATUS "
+                   WS-Srt-File-Status
+               IF 24 > WS-Return-Code
+                   MOVE 24 TO WS-Return-Code
+               END-IF
+               GO TO 1000-EXIT
+           END-IF.
+           PERFORM 1100-READ-NEXT THRU 1100-EXIT.
+
+       1000-EXIT.
+           EXIT.
+
+       1100-READ-NEXT.
+
+           READ HELLO-SRT-FILE INTO WS-Rpt-Record
+               AT END
+                   SET WS-Eof TO TRUE
+           END-READ.
+
+       1100-EXIT.
+           EXIT.
+
+       2000-PROCESS-LOG.
+
+           PERFORM 2100-ACCUMULATE-ENTRY THRU 2100-EXIT
+               UNTIL WS-Eof.
+
+           CLOSE HELLO-SRT-FILE.
+
+       2000-EXIT.
+           EXIT.
+
+       2100-ACCUMULATE-ENTRY.
+
+           PERFORM 2200-FIND-OR-ADD-DAY THRU 2200-EXIT.
+           PERFORM 1100-READ-NEXT THRU 1100-EXIT.
+
+       2100-EXIT.
+           EXIT.
+
+       2200-FIND-OR-ADD-DAY.
+
+           MOVE WS-Rpt-Run-Date TO WS-Check-Date.
+           MOVE "N" TO WS-Entry-Found-Switch.
+           MOVE 1 TO WS-Search-Index.
+           PERFORM 2300-SEARCH-AND-UPDATE THRU 2300-EXIT
+               UNTIL WS-Search-Index > WS-Table-Index
+                  OR WS-Entry-Found.
+
+           IF NOT WS-Entry-Found
+               IF WS-Day-Table-Full
+                   DISPLAY "HELLORPT: DAY TABLE FULL AT 366 DAYS - "
+                       "REMAINING DAYS NOT SUMMARIZED"
+                   IF 4 > WS-Return-Code
+                       MOVE 4 TO WS-Return-Code
+                   END-IF
+               ELSE
+                   ADD 1 TO WS-Table-Index
+                   MOVE WS-Check-Date TO WS-Day-Date(WS-Table-Index)
+                   MOVE 1 TO WS-Day-Run-Count(WS-Table-Index)
+                   MOVE WS-Rpt-Run-Time
+                       TO WS-Day-First-Time(WS-Table-Index)
+                   MOVE WS-Rpt-Run-Time
+                       TO WS-Day-Last-Time(WS-Table-Index)
+               END-IF
+           END-IF.
+
+           ADD 1 TO WS-Total-Runs.
+           IF WS-Min-Date = ZERO OR WS-Check-Date < WS-Min-Date
+               MOVE WS-Check-Date TO WS-Min-Date
+           END-IF.
+           IF WS-Check-Date > WS-Max-Date
+               MOVE WS-Check-Date TO WS-Max-Date
+           END-IF.
+
+       2200-EXIT.
+           EXIT.
+
+       2300-SEARCH-AND-UPDATE.
+
+           IF WS-Day-Date(WS-Search-Index) = WS-Check-Date
+               SET WS-Entry-Found TO TRUE
+               ADD 1 TO WS-Day-Run-Count(WS-Search-Index)
+               IF WS-Rpt-Run-Time < WS-Day-First-Time(WS-Search-Index)
+                   MOVE WS-Rpt-Run-Time
+                       TO WS-Day-First-Time(WS-Search-Index)
+               END-IF
+               IF WS-Rpt-Run-Time > WS-Day-Last-Time(WS-Search-Index)
+                   MOVE WS-Rpt-Run-Time
+                       TO WS-Day-Last-Time(WS-Search-Index)
+               END-IF
+           ELSE
+               ADD 1 TO WS-Search-Index
+           END-IF.
+
+       2300-EXIT.
+           EXIT.
+
+       3000-FIND-GAPS.
+
+           IF WS-Total-Runs = ZERO
+               GO TO 3000-EXIT
+           END-IF.
+
+           COMPUTE WS-Scan-Integer =
+               FUNCTION INTEGER-OF-DATE(WS-Min-Date).
+           COMPUTE WS-Max-Integer =
+               FUNCTION INTEGER-OF-DATE(WS-Max-Date).
+
+           PERFORM 3100-CHECK-ONE-DAY THRU 3100-EXIT
+               UNTIL WS-Scan-Integer > WS-Max-Integer.
+
+       3000-EXIT.
+           EXIT.
+
+       3100-CHECK-ONE-DAY.
+
+           COMPUTE WS-Check-Date =
+               FUNCTION DATE-OF-INTEGER(WS-Scan-Integer).
+           MOVE "N" TO WS-Entry-Found-Switch.
+           MOVE 1 TO WS-Search-Index.
+           PERFORM 3200-SEARCH-ONLY THRU 3200-EXIT
+               UNTIL WS-Search-Index > WS-Table-Index
+                  OR WS-Entry-Found.
+
+           IF NOT WS-Entry-Found
+               ADD 1 TO WS-Gap-Count
+               DISPLAY "HELLORPT: NO RUN RECORDED FOR " WS-Check-Date
+           END-IF.
+
+           ADD 1 TO WS-Scan-Integer.
+
+       3100-EXIT.
+           EXIT.
+
+       3200-SEARCH-ONLY.
+
+           IF WS-Day-Date(WS-Search-Index) = WS-Check-Date
+               SET WS-Entry-Found TO TRUE
+           ELSE
+               ADD 1 TO WS-Search-Index
+           END-IF.
+
+       3200-EXIT.
+           EXIT.
+
+       4000-PRINT-REPORT.
+
+           DISPLAY "HELLORPT - HELLO BANNER STEP SUMMARY".
+           DISPLAY "RUN RANGE " WS-Min-Date " THRU " WS-Max-Date.
+
+           MOVE 1 TO WS-Search-Index.
+           PERFORM 4100-PRINT-ONE-DAY THRU 4100-EXIT
+               UNTIL WS-Search-Index > WS-Table-Index.
+
+           DISPLAY "TOTAL RUNS " WS-Total-Runs.
+           DISPLAY "DAYS WITH NO RUN " WS-Gap-Count.
+
+       4000-EXIT.
+           EXIT.
+
+       4100-PRINT-ONE-DAY.
+
+           DISPLAY "DATE " WS-Day-Date(WS-Search-Index)
+               " RUNS " WS-Day-Run-Count(WS-Search-Index)
+               " FIRST " WS-Day-First-Time(WS-Search-Index)
+               " LAST " WS-Day-Last-Time(WS-Search-Index).
+           ADD 1 TO WS-Search-Index.
+
+       4100-EXIT.
+           EXIT.
+
+       9999-END-PROGRAM.
+
+           MOVE WS-Return-Code TO RETURN-CODE.
+           STOP RUN.
