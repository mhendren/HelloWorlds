@@ -3,15 +3,209 @@
        PROGRAM-ID. hello.
        AUTHOR. Michael Hendren.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HELLO-CTL-FILE ASSIGN TO "HELLOCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Ctl-File-Status.
+
+           SELECT HELLO-LOG-FILE ASSIGN TO "HELLOLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Log-File-Status.
+
+           SELECT HELLO-CKP-FILE ASSIGN TO "HELLOCKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Ckp-File-Status.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  HELLO-CTL-FILE.
+       01  Ctl-Record PIC X(40).
+
+       FD  HELLO-LOG-FILE.
+       COPY WSAUDIT.
+
+       FD  HELLO-CKP-FILE.
+       COPY WSRESTRT.
+
        WORKING-STORAGE SECTION.
-       01 Msg.
-          02 Str PIC AAAAAAAAAAAA.
-       
+       COPY WSMSG.
+
+       01 WS-Run-Date PIC 9(08).
+       01 WS-Run-Time PIC 9(08).
+
+       01 WS-Shift-Code PIC X(01).
+          88 WS-Shift-First VALUE "1".
+          88 WS-Shift-Second VALUE "2".
+          88 WS-Shift-Third VALUE "3".
+
+       01 WS-Ctl-File-Status PIC X(02).
+          88 WS-Ctl-File-OK VALUE "00".
+          88 WS-Ctl-File-NOT-FOUND VALUE "35".
+
+       01 WS-Log-File-Status PIC X(02).
+          88 WS-Log-File-OK VALUE "00".
+          88 WS-Log-File-NOT-FOUND VALUE "35".
+
+       01 WS-Ckp-File-Status PIC X(02).
+          88 WS-Ckp-File-OK VALUE "00".
+          88 WS-Ckp-File-NOT-FOUND VALUE "35".
+
+       01 WS-Return-Code PIC S9(04) COMP VALUE ZERO.
+
+       LINKAGE SECTION.
+       01 LS-Parm-Length PIC S9(04) COMP.
+       01 LS-Parm-Data PIC X(80).
+
+       PROCEDURE DIVISION USING LS-Parm-Length LS-Parm-Data.
+
+       0000-MAIN-PROCESS.
+
+           ACCEPT WS-Run-Date FROM DATE YYYYMMDD.
+           ACCEPT WS-Run-Time FROM TIME.
+
+           PERFORM 1000-RESOLVE-GREETING THRU 1000-EXIT.
+
+           MOVE WS-Run-Date TO Msg-Run-Date.
+           MOVE WS-Run-Time TO Msg-Run-Time.
+
+      * MOVE of a literal/PARM text and DISPLAY of a WORKING-STORAGE
+      * record have no runtime-detectable failure mode in standard
+      * COBOL (no ON SIZE ERROR applies to either verb); the real I/O
+      * failure risk in this program is in the file writes below, and
+      * those are checked on their own FILE STATUS.
+           DISPLAY Msg.
+
+           PERFORM 3000-WRITE-AUDIT-LOG THRU 3000-EXIT.
+           PERFORM 4000-WRITE-CHECKPOINT THRU 4000-EXIT.
+
+           GO TO 9999-END-PROGRAM.
+
+       1000-RESOLVE-GREETING.
+
+           IF LS-Parm-Length > 0 AND LS-Parm-Length NOT > 80
+               IF LS-Parm-Length > 40
+                   DISPLAY "HELLO: PARM TEXT TRUNCATED TO 40 BYTES"
+                   IF 4 > WS-Return-Code
+                       MOVE 4 TO WS-Return-Code
+                   END-IF
+                   MOVE LS-Parm-Data(1:40) TO Str
+               ELSE
+                   MOVE LS-Parm-Data(1:LS-Parm-Length) TO Str
+               END-IF
+           ELSE
+               IF LS-Parm-Length > 80
+                   DISPLAY "HELLO: INVALID PARM LENGTH RECEIVED"
+                   IF 16 > WS-Return-Code
+                       MOVE 16 TO WS-Return-Code
+                   END-IF
+               END-IF
+               ACCEPT WS-Shift-Code FROM ENVIRONMENT "HELLO-SHIFT-CODE"
+               EVALUATE TRUE
+                   WHEN WS-Shift-First
+                       MOVE "hello, 1st shift" TO Str
+                   WHEN WS-Shift-Second
+                       MOVE "hello, 2nd shift" TO Str
+                   WHEN WS-Shift-Third
+                       MOVE "hello, 3rd shift" TO Str
+                   WHEN OTHER
+                       PERFORM 1100-READ-CONTROL-FILE THRU 1100-EXIT
+               END-EVALUATE
+           END-IF.
+
+       1000-EXIT.
+           EXIT.
+
+       1100-READ-CONTROL-FILE.
+
+           MOVE "hello, world" TO Str.
+           OPEN INPUT HELLO-CTL-FILE.
+           IF WS-Ctl-File-OK
+               READ HELLO-CTL-FILE INTO Str
+                   AT END
+                       MOVE "hello, world" TO Str
+               END-READ
+               CLOSE HELLO-CTL-FILE
+           ELSE
+               IF NOT WS-Ctl-File-NOT-FOUND
+                   DISPLAY "HELLO: CONTROL FILE OPEN FAILED STATUS "
+                       WS-Ctl-File-Status
+                   IF 8 > WS-Return-Code
+                       MOVE 8 TO WS-Return-Code
+                   END-IF
+               END-IF
+           END-IF.
+
+       1100-EXIT.
+           EXIT.
+
+       3000-WRITE-AUDIT-LOG.
+
+           MOVE "hello" TO Audit-Pgm-Name.
+           MOVE Str TO Audit-Msg-Text.
+           MOVE WS-Run-Date TO Audit-Run-Date.
+           MOVE WS-Run-Time TO Audit-Run-Time.
+
+           OPEN EXTEND HELLO-LOG-FILE.
+           IF WS-Log-File-NOT-FOUND
+               OPEN OUTPUT HELLO-LOG-FILE
+           END-IF.
+
+           IF WS-Log-File-OK
+               WRITE Audit-Record
+               IF NOT WS-Log-File-OK
+                   DISPLAY "HELLO: AUDIT LOG WRITE FAILED STATUS "
+                       WS-Log-File-Status
+                   IF 20 > WS-Return-Code
+                       MOVE 20 TO WS-Return-Code
+                   END-IF
+               END-IF
+               CLOSE HELLO-LOG-FILE
+           ELSE
+               DISPLAY "HELLO: AUDIT LOG OPEN FAILED STATUS "
+                   WS-Log-File-Status
+               IF 20 > WS-Return-Code
+                   MOVE 20 TO WS-Return-Code
+               END-IF
+           END-IF.
+
+       3000-EXIT.
+           EXIT.
+
+       4000-WRITE-CHECKPOINT.
+
+           MOVE "hello" TO Restart-Job-Name.
+           MOVE WS-Run-Date TO Restart-Cycle-Date.
+           MOVE "STARTED" TO Restart-Status.
+
+           OPEN EXTEND HELLO-CKP-FILE.
+           IF WS-Ckp-File-NOT-FOUND
+               OPEN OUTPUT HELLO-CKP-FILE
+           END-IF.
+
+           IF WS-Ckp-File-OK
+               WRITE Restart-Record
+               IF NOT WS-Ckp-File-OK
+                   DISPLAY "HELLO: CHECKPOINT WRITE FAILED STATUS "
+                       WS-Ckp-File-Status
+                   IF 24 > WS-Return-Code
+                       MOVE 24 TO WS-Return-Code
+                   END-IF
+               END-IF
+               CLOSE HELLO-CKP-FILE
+           ELSE
+               DISPLAY "HELLO: CHECKPOINT OPEN FAILED STATUS "
+                   WS-Ckp-File-Status
+               IF 24 > WS-Return-Code
+                   MOVE 24 TO WS-Return-Code
+               END-IF
+           END-IF.
 
-       PROCEDURE DIVISION.
+       4000-EXIT.
+           EXIT.
 
-       MOVE "hello, world" TO Msg.
-       DISPLAY Msg.
+       9999-END-PROGRAM.
 
-       STOP RUN.
+           MOVE WS-Return-Code TO RETURN-CODE.
+           STOP RUN.
