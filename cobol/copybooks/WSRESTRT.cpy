@@ -0,0 +1,6 @@
+      * Shared batch-suite restart/checkpoint record layout.
+       01 Restart-Record.
+          02 Restart-Job-Name PIC X(08).
+          02 Restart-Cycle-Date PIC X(08).
+          02 Restart-Status PIC X(08).
+             88 Restart-Status-Started VALUE "STARTED ".
