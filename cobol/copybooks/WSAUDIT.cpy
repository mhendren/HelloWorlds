@@ -0,0 +1,6 @@
+      * Shared batch-suite audit log record layout.
+       01 Audit-Record.
+          02 Audit-Pgm-Name PIC X(08).
+          02 Audit-Msg-Text PIC X(40).
+          02 Audit-Run-Date PIC X(08).
+          02 Audit-Run-Time PIC X(08).
