@@ -0,0 +1,5 @@
+      * Shared batch-suite message record layout.
+       01 Msg.
+          02 Str PIC X(40).
+          02 Msg-Run-Date PIC X(08).
+          02 Msg-Run-Time PIC X(08).
